@@ -0,0 +1,12 @@
+//SRTSRCH  JOB (ACCTNO),'PROJECT REFRESH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY PROJECT-LIST REFRESH -- LOAD, SORT, PRINT REPORT.     *
+//* RUNS SORT-SEARCH UNATTENDED VIA PARM='BATCH', NO OPERATOR     *
+//* AT THE MENU. WORKING FILES ARE PICKED UP FROM THE STEP'S      *
+//* WORKING DIRECTORY (MOI-PROJ.TXT, PROJ-REPORT.TXT, ETC).       *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=SRTSRCH,PARM='BATCH'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
