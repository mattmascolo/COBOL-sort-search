@@ -8,39 +8,137 @@
          select array-file assign to "MOI-Proj.txt"
             organization is line sequential.
 
+         select report-file assign to "PROJ-Report.txt"
+            organization is line sequential.
+
+         select except-file assign to "PROJ-Except.txt"
+            organization is line sequential.
+
+         select audit-file assign to "AUDIT-Log.txt"
+            organization is line sequential
+            file status is audit-status.
+
+         select sorted-file assign to "MOI-Proj-Sorted.txt"
+            organization is line sequential.
+
        data division.
        file section.
        fd array-file.
        01 array-file-record.
-           05  file-idx     pic     99.
-           05  file-pname   pic     x(38).
+           05  file-idx         pic     9(05).
+           05  file-pname       pic     x(38).
+           05  file-status      pic     x(01).
+           05  file-owner       pic     x(08).
+           05  file-start-date  pic     9(08).
+
+       fd report-file.
+       01 report-record     pic     x(132).
+
+       fd except-file.
+       01 except-record     pic     x(80).
+
+       fd audit-file.
+       01 audit-record      pic     x(100).
+
+       fd sorted-file.
+       01 sorted-file-record.
+           05  sorted-idx         pic     9(05).
+           05  sorted-pname       pic     x(38).
+           05  sorted-status      pic     x(01).
+           05  sorted-owner       pic     x(08).
+           05  sorted-start-date  pic     9(08).
 
        working-storage section.
 
        01  eof         pic     x       value 'n'.
        01  user-choice pic     x       value '0'.
 
-       01  project-array  occurs 100 times indexed by arr-index.
-           05  idx     pic 99.
-           05  pname   pic x(38).
+       01  batch-mode  pic     x       value 'n'.
+           88  running-batch          value 'y'.
 
-       01  num             pic     999     value 0.
-       01  i               pic     999     value 0.
-       01  idx-out         pic     99.
-       01  idx-in          pic     999     value 0.
+       01  project-array  occurs 5000 times indexed by arr-index.
+           05  idx          pic 9(05).
+           05  pname        pic x(38).
+           05  pstatus      pic x(01).
+           05  powner       pic x(08).
+           05  pstart-date  pic 9(08).
 
-       01  imax             pic     999     value 0.
-       01  imin             pic     999     value 0.
-       01  imid             pic     999     value 0.
+       01  num             pic     9(05)   value 0.
+       01  i               pic     9(05)   value 0.
+       01  idx-out         pic     9(05).
+       01  idx-in          pic     9(05)   value 0.
+
+       01  imax             pic     9(05)   value 0.
+       01  imin             pic     9(05)   value 0.
+       01  imid             pic     9(05)   value 0.
 
        01  temp.
-           05  temp-idx    pic 99.
-           05  temp-pname  pic x(38).
+           05  temp-idx          pic 9(05).
+           05  temp-pname        pic x(38).
+           05  temp-status       pic x(01).
+           05  temp-owner        pic x(08).
+           05  temp-start-date   pic 9(08).
        01  swaps           pic 9   value 1.
 
+       01  maint-action    pic x   value spaces.
+           88  maint-add               value 'A'.
+           88  maint-update            value 'U'.
+           88  maint-delete            value 'D'.
+       01  maint-idx         pic 9(05)  value 0.
+       01  maint-pname       pic x(38)  value spaces.
+       01  maint-status      pic x(01)  value spaces.
+       01  maint-owner       pic x(08)  value spaces.
+       01  maint-start-date  pic 9(08)  value 0.
+       01  found-row       pic 9(05) value 0.
+
+       01  sort-performed  pic x   value 'n'.
+           88  table-is-sorted        value 'y'.
+
+       01  j               pic 9(05) value 0.
+       01  j-start         pic 9(05) value 0.
+       01  validation-errors  pic 9(05) value 0.
+       01  continue-flag      pic x   value 'y'.
+
+       01  rows-not-loaded    pic 9(05) value 0.
+
+       01  name-in            pic x(38) value spaces.
+       01  name-len           pic 9(02) value 0.
+       01  name-found-row     pic 9(05) value 0.
+       01  found-flag         pic x     value 'n'.
+
+       01  line-count      pic 999 value 0.
+       01  page-count      pic 999 value 0.
+       01  report-date     pic 9(08).
+       01  report-date-out.
+           05  rpt-year     pic x(04).
+           05  rpt-dash1    pic x       value '-'.
+           05  rpt-month    pic x(02).
+           05  rpt-dash2    pic x       value '-'.
+           05  rpt-day      pic x(02).
+
+       01  audit-status     pic x(02)   value spaces.
+       01  audit-date       pic 9(08).
+       01  run-time         pic x(08).
+       01  audit-detail     pic x(75)   value spaces.
+
+       01  parm-data        pic x(80)   value spaces.
+
        procedure division.
        000-main.
+           accept parm-data from command-line
+           if parm-data(1:5) = "BATCH" or parm-data(1:5) = "batch"
+               move 'y' to batch-mode
+           end-if
+
            perform 100-load-file
+
+           if running-batch
+               perform 400-bubble-sort
+               perform 800-print-report
+               display "Batch run complete."
+               stop run
+           end-if
+
            perform 200-display-menu
            perform until user-choice = 'E'
                evaluate user-choice
@@ -50,6 +148,14 @@
                        perform 400-bubble-sort
                    when '3'
                        perform 500-binary-search
+                   when '4'
+                       perform 700-maintain-array
+                   when '5'
+                       perform 800-print-report
+                   when '6'
+                       perform 600-name-search
+                   when '7'
+                       perform 900-export-sorted-file
                end-evaluate
                perform 200-display-menu
            end-perform
@@ -57,18 +163,70 @@
            stop run.
 
        100-load-file.
+           move 0 to num
+           move 0 to rows-not-loaded
+           move 'n' to sort-performed
            open input array-file
            perform until eof = 'y'
                read array-file
                  at end
                    move 'y' to eof
                  not at end
-                   add 1 to num
-                   move file-idx to idx(num)
-                   move file-pname to pname(num)
+                   if num < 5000
+                       add 1 to num
+                       move file-idx to idx(num)
+                       move file-pname to pname(num)
+                       move file-status to pstatus(num)
+                       move file-owner to powner(num)
+                       move file-start-date to pstart-date(num)
+                   else
+                       add 1 to rows-not-loaded
+                   end-if
                end-read
            end-perform
-           close array-file.
+           close array-file
+           if rows-not-loaded > 0
+               display "WARNING: table full, " rows-not-loaded
+                   " rows not loaded"
+           end-if
+           perform 150-validate-array.
+
+       150-validate-array.
+           move 0 to validation-errors
+           open output except-file
+           perform varying i from 1 by 1 until i > num
+               if pname(i) = spaces
+                   add 1 to validation-errors
+                   move spaces to except-record
+                   string "BLANK PNAME ON ROW " i
+                       delimited by size into except-record
+                   write except-record
+                   display "validation: blank pname on row " i
+               end-if
+               compute j-start = i + 1
+               perform varying j from j-start by 1 until j > num
+                   if idx(i) = idx(j)
+                       add 1 to validation-errors
+                       move spaces to except-record
+                       string "DUPLICATE IDX " idx(i) " ON ROWS " i
+                           " AND " j delimited by size
+                           into except-record
+                       write except-record
+                       display "validation: duplicate idx " idx(i)
+                           " on rows " i " and " j
+                   end-if
+               end-perform
+           end-perform
+           close except-file
+           if validation-errors > 0 and not running-batch
+               display "validation errors found: " validation-errors
+               display "continue anyway? (y/n): " with no advancing
+               accept continue-flag
+               if continue-flag = 'n' or continue-flag = 'N'
+                   display "Goodbye."
+                   stop run
+               end-if
+           end-if.
 
        200-display-menu.
            display "----"
@@ -77,6 +235,10 @@
            display "1 - Show Table"
            display "2 - Sort"
            display "3 - Search"
+           display "4 - Maintain"
+           display "5 - Report"
+           display "6 - Search by Name"
+           display "7 - Export Sorted File"
            display " "
            display "E - Exit"
            display " "
@@ -87,36 +249,57 @@
            display "------------"
            perform varying i from 1 by 1 until i > num
                move idx(i) to idx-out
-               display idx-out, "   ", pname(i)
+               display idx-out, "   ", pname(i), "  ", pstatus(i),
+                   "  ", powner(i), "  ", pstart-date(i)
            end-perform.
 
        400-bubble-sort.
            perform until swaps = 0
                move 0 to swaps
-               perform varying i from 1 by 1 until i < num
+               perform varying i from 1 by 1 until i >= num
                    if idx(i) > idx(i + 1)
                        move idx(i) to temp-idx
                        move pname(i) to temp-pname
+                       move pstatus(i) to temp-status
+                       move powner(i) to temp-owner
+                       move pstart-date(i) to temp-start-date
                        move idx(i + 1) to idx(i)
                        move pname(i + 1) to pname(i)
+                       move pstatus(i + 1) to pstatus(i)
+                       move powner(i + 1) to powner(i)
+                       move pstart-date(i + 1) to pstart-date(i)
                        move temp-idx to idx(i + 1)
                        move temp-pname to pname(i + 1)
+                       move temp-status to pstatus(i + 1)
+                       move temp-owner to powner(i + 1)
+                       move temp-start-date to pstart-date(i + 1)
                        move 1 to swaps
                    end-if
                end-perform
-           end-perform.
+           end-perform
+           move 'y' to sort-performed
+           move "SORT" to audit-detail
+           perform 950-write-audit-log.
 
        500-binary-search.
+           if not table-is-sorted
+               display "table is not sorted -- sorting now"
+               perform 400-bubble-sort
+           end-if
+
            display "Enter id to search for: " with no advancing
            accept idx-in
 
            move num to imax
            move 1 to imin
+           move 'n' to found-flag
 
-           perform until imin > imax
+           perform until imin > imax or found-flag = 'y'
                compute imid = (imax + imin) / 2
-               if imid < 1 then move 1 to imid
-               
+               if imid < 1
+                   move 1 to imid
+               end-if
+
                if idx(imid) > idx-in
                    compute imax = imid - 1
                else
@@ -124,8 +307,237 @@
                        compute imin = imid + 1
                    else
                        display "Found on row: ", imid
-                       move num to imin
-                       move 1 to imax
+                       move 'y' to found-flag
                    end-if
                end-if
-           end-perform.
+           end-perform
+
+           if found-flag = 'y'
+               string "SEARCH BY ID " idx-in " FOUND"
+                   delimited by size into audit-detail
+           else
+               string "SEARCH BY ID " idx-in " NOT FOUND"
+                   delimited by size into audit-detail
+           end-if
+           perform 950-write-audit-log.
+
+       600-name-search.
+           display "Enter name to search for: " with no advancing
+           accept name-in
+
+           move 0 to name-found-row
+           perform varying i from 1 by 1 until i > num
+               if pname(i) = name-in
+                   move i to name-found-row
+                   move idx(i) to idx-out
+                   display "Found on row: " i "   idx: " idx-out
+               end-if
+           end-perform
+
+           move 38 to name-len
+           perform until name-len = 1 or name-in(name-len:1) not = space
+               subtract 1 from name-len
+           end-perform
+
+           if name-found-row = 0
+               display "name not found"
+               string "SEARCH BY NAME " delimited by size
+                   name-in(1:name-len) delimited by size
+                   " NOT FOUND" delimited by size
+                   into audit-detail
+           else
+               string "SEARCH BY NAME " delimited by size
+                   name-in(1:name-len) delimited by size
+                   " FOUND" delimited by size
+                   into audit-detail
+           end-if
+           perform 950-write-audit-log.
+
+       700-maintain-array.
+           display "Action - (A)dd, (U)pdate, (D)elete: "
+               with no advancing
+           accept maint-action
+
+           display "Enter project idx: " with no advancing
+           accept maint-idx
+
+           move 0 to found-row
+           perform varying i from 1 by 1 until i > num
+               if idx(i) = maint-idx
+                   move i to found-row
+               end-if
+           end-perform
+
+           evaluate true
+               when maint-add
+                   if found-row not = 0
+                       display "idx " maint-idx
+                           " already exists -- use Update"
+                   else
+                       if num >= 5000
+                           display "table full -- cannot add"
+                       else
+                           display "Enter project name: "
+                               with no advancing
+                           accept maint-pname
+                           display "Enter status: " with no advancing
+                           accept maint-status
+                           display "Enter owner id: " with no advancing
+                           accept maint-owner
+                           display "Enter start date (yyyymmdd): "
+                               with no advancing
+                           accept maint-start-date
+                           add 1 to num
+                           move maint-idx to idx(num)
+                           move maint-pname to pname(num)
+                           move maint-status to pstatus(num)
+                           move maint-owner to powner(num)
+                           move maint-start-date to pstart-date(num)
+                           move 'n' to sort-performed
+                           perform 750-rewrite-file
+                           perform 150-validate-array
+                       end-if
+                   end-if
+               when maint-update
+                   if found-row = 0
+                       display "idx " maint-idx " not found"
+                   else
+                       display "Enter project name: " with no advancing
+                       accept maint-pname
+                       display "Enter status: " with no advancing
+                       accept maint-status
+                       display "Enter owner id: " with no advancing
+                       accept maint-owner
+                       display "Enter start date (yyyymmdd): "
+                           with no advancing
+                       accept maint-start-date
+                       move maint-pname to pname(found-row)
+                       move maint-status to pstatus(found-row)
+                       move maint-owner to powner(found-row)
+                       move maint-start-date to pstart-date(found-row)
+                       perform 750-rewrite-file
+                       perform 150-validate-array
+                   end-if
+               when maint-delete
+                   if found-row = 0
+                       display "idx " maint-idx " not found"
+                   else
+                       perform varying i from found-row by 1
+                               until i >= num
+                           move idx(i + 1) to idx(i)
+                           move pname(i + 1) to pname(i)
+                           move pstatus(i + 1) to pstatus(i)
+                           move powner(i + 1) to powner(i)
+                           move pstart-date(i + 1) to pstart-date(i)
+                       end-perform
+                       subtract 1 from num
+                       perform 750-rewrite-file
+                   end-if
+               when other
+                   display "invalid action"
+           end-evaluate.
+
+       750-rewrite-file.
+           open output array-file
+           perform varying i from 1 by 1 until i > num
+               move idx(i) to file-idx
+               move pname(i) to file-pname
+               move pstatus(i) to file-status
+               move powner(i) to file-owner
+               move pstart-date(i) to file-start-date
+               write array-file-record
+           end-perform
+           close array-file.
+
+       800-print-report.
+           accept report-date from date yyyymmdd
+           move report-date(1:4) to rpt-year
+           move report-date(5:2) to rpt-month
+           move report-date(7:2) to rpt-day
+
+           open output report-file
+           move 0 to line-count
+           move 1 to page-count
+           perform 850-print-headers
+
+           perform varying i from 1 by 1 until i > num
+               if line-count >= 60
+                   add 1 to page-count
+                   perform 850-print-headers
+               end-if
+               move spaces to report-record
+               move idx(i) to idx-out
+               string idx-out "   " pname(i) "  " pstatus(i)
+                   "  " powner(i) "  " pstart-date(i)
+                   delimited by size into report-record
+               write report-record
+               add 1 to line-count
+           end-perform
+
+           move spaces to report-record
+           write report-record
+           string "TOTAL PROJECTS: " num delimited by size
+               into report-record
+           write report-record
+           close report-file.
+
+       850-print-headers.
+           move spaces to report-record
+           string "PROJECT LIST -- PAGE " page-count
+               delimited by size into report-record
+           write report-record
+           move spaces to report-record
+           string "RUN DATE: " report-date-out
+               delimited by size into report-record
+           write report-record
+           move spaces to report-record
+           write report-record
+           move spaces to report-record
+           string "IDX     PNAME                                   ST"
+               " OWNER     START DATE"
+               delimited by size into report-record
+           write report-record
+           move spaces to report-record
+           string "-----------------------------------------------"
+               "----------------------------"
+               delimited by size into report-record
+           write report-record
+           move 4 to line-count.
+
+       900-export-sorted-file.
+           if not table-is-sorted
+               display "table is not sorted -- sorting now"
+               perform 400-bubble-sort
+           end-if
+
+           open output sorted-file
+           perform varying i from 1 by 1 until i > num
+               move idx(i) to sorted-idx
+               move pname(i) to sorted-pname
+               move pstatus(i) to sorted-status
+               move powner(i) to sorted-owner
+               move pstart-date(i) to sorted-start-date
+               write sorted-file-record
+           end-perform
+           close sorted-file
+           display "sorted table exported to MOI-Proj-Sorted.txt".
+
+       950-write-audit-log.
+           accept audit-date from date yyyymmdd
+           accept run-time from time
+
+           open input audit-file
+           if audit-status = "35"
+               open output audit-file
+               close audit-file
+           else
+               close audit-file
+           end-if
+
+           open extend audit-file
+           move spaces to audit-record
+           string audit-date "-" run-time "  " user-choice "  "
+               audit-detail delimited by size into audit-record
+           write audit-record
+           close audit-file
+           move spaces to audit-detail.
